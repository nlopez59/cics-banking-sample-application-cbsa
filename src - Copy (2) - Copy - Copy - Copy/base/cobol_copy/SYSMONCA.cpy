@@ -0,0 +1,15 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      *                                                                *
+      ******************************************************************
+      * COMMAREA passed on EXEC CICS LINK PROGRAM('SYSMON01').
+      * ERRLOG01 fills this in from ERRLOG-RECORD for every CRITICAL
+      * EIBRESP-TOSTRING resolution (see RESPSEV.cpy) before linking.
+       01  SYSMON-LINK-AREA.
+           05  SYSMON-CA-PROGRAM-ID        PIC X(08).
+           05  SYSMON-CA-TRANSACTION-ID    PIC X(04).
+           05  SYSMON-CA-LOG-DATE          PIC X(08).
+           05  SYSMON-CA-LOG-TIME          PIC X(06).
+           05  SYSMON-CA-RESP-STRING       PIC X(40).
