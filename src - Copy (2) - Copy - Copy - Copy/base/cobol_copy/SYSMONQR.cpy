@@ -0,0 +1,18 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      *                                                                *
+      ******************************************************************
+      * Layout of one entry on the SYSMON extrapartition transient
+      * data queue. SYSMON01 writes one of these for every CRITICAL
+      * EIBRESP-TOSTRING resolution; SYSMON is set up in the DCT to
+      * feed an external MQ/TCP monitoring agent that tails it, so
+      * critical response codes reach the enterprise monitoring feed
+      * without that agent ever having to know about CICS or ERRLOG.
+       01  SYSMON-TD-RECORD.
+           05  SYSMON-PROGRAM-ID           PIC X(08).
+           05  SYSMON-TRANSACTION-ID       PIC X(04).
+           05  SYSMON-LOG-DATE             PIC X(08).
+           05  SYSMON-LOG-TIME             PIC X(06).
+           05  SYSMON-RESP-STRING          PIC X(40).
