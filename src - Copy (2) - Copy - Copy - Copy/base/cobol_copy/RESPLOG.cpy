@@ -0,0 +1,26 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      *                                                                *
+      ******************************************************************
+      * to use this have EIBRESP-CONTEXT (copy RESPCTX), already
+      * resolved by EIBRESP-TOSTRING, and ERRLOG-LINK-AREA (copy
+      * ERRLOGCA) in working storage. add this copybook somewhere in
+      * the PROCEDURE DIVISION and, immediately after
+      * EIBRESP-TOSTRING-EXIT, perform EIBRESP-LOG-WRITE. It links to
+      * ERRLOG01 so every program shares one piece of WRITE logic
+      * instead of each one coding its own EXEC CICS WRITE
+      * FILE('ERRLOG').
+       EIBRESP-LOG-WRITE.
+           MOVE EIBRESP-CTX-PROGRAM-ID     TO ERRLOG-CA-PROGRAM-ID.
+           MOVE EIBRESP-CTX-TRANSACTION-ID TO ERRLOG-CA-TRANSACTION-ID.
+           MOVE EIBRESP-CTX-RESOURCE-NAME  TO ERRLOG-CA-RESOURCE-NAME.
+           MOVE EIBRESP-STRING              TO ERRLOG-CA-RESP-STRING.
+           EXEC CICS LINK
+               PROGRAM('ERRLOG01')
+               COMMAREA(ERRLOG-LINK-AREA)
+               LENGTH(LENGTH OF ERRLOG-LINK-AREA)
+           END-EXEC.
+       EIBRESP-LOG-WRITE-EXIT.
+           EXIT.
