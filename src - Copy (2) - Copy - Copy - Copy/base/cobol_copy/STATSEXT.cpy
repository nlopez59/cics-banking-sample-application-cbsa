@@ -0,0 +1,18 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      *                                                                *
+      ******************************************************************
+      * Record layout of the daily CICS monitoring/statistics extract
+      * - one record per program per day, produced by the site's
+      * statistics-utility job from the interval SMF data before
+      * RECON01 runs. Sorted ascending by STATS-PROGRAM-ID then
+      * STATS-EXTRACT-DATE, the same order RECON01 summarizes ERRLOG
+      * into.
+       01  STATS-RECORD.
+           05  STATS-PROGRAM-ID            PIC X(08).
+           05  STATS-EXTRACT-DATE          PIC X(08).
+           05  STATS-FILE-REQUESTS         PIC 9(07) COMP.
+           05  STATS-FILE-ERRORS           PIC 9(05) COMP.
+           05  STATS-ABEND-COUNT           PIC 9(05) COMP.
