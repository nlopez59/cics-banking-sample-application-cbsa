@@ -4,9 +4,22 @@
       *                                                                *
       *                                                                *
       ******************************************************************
-      * to use this have EIBRESP-STRING PIC X(40).
+      * to use this have EIBRESP-CONTEXT (copy RESPCTX) in working
+      * storage, with EIBRESP-CTX-PROGRAM-ID/-TRANSACTION-ID/-
+      * RESOURCE-NAME already filled in for the call that is about to
+      * be made.
       * add this copybook somewhere in the PROCEDURE DIVISION
       * perform EIBRESP-TOSTRING
+      * EIBRESP-STRING is filled in by the time EIBRESP-TOSTRING-EXIT
+      * is reached; EIBRESP-CTX-LOG-DATE/-LOG-TIME are not - each
+      * writer program at the end of the chain (ERRLOG01, SECLOG01,
+      * REPLAYQ01) stamps its own record's date/time itself when it
+      * writes it, the same way it has always built its own key, so
+      * there is exactly one ASKTIME/FORMATTIME pair per logged
+      * event rather than one here plus another at the writer.
+      * to keep a durable record of what EIBRESP-TOSTRING resolved,
+      * follow it with copybook RESPLOG and perform EIBRESP-LOG-WRITE
+      * immediately after EIBRESP-TOSTRING-EXIT - see RESPLOG.cpy.
        EIBRESP-TOSTRING.
            MOVE SPACES TO EIBRESP-STRING.
            EVALUATE EIBRESP
