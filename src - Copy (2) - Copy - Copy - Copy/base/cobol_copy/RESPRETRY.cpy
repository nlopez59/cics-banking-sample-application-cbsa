@@ -0,0 +1,50 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      *                                                                *
+      ******************************************************************
+      * to use this have, in working storage:
+      *   EIBRESP-RETRY-COUNT    PIC 9(02) COMP VALUE 0.
+      *   EIBRESP-RETRY-LIMIT    PIC 9(02) COMP VALUE 3.
+      *   EIBRESP-RETRY-INTERVAL PIC S9(07) COMP-3.
+      *   EIBRESP-RETRY-SW       PIC X(01) VALUE 'N'.
+      *     88 EIBRESP-RETRY-AGAIN             VALUE 'Y'.
+      * and EIBRESP-STRING already resolved by EIBRESP-TOSTRING.
+      * add this copybook in the PROCEDURE DIVISION and, right after
+      * EIBRESP-TOSTRING-EXIT, perform EIBRESP-RETRY-CHECK; when it
+      * sets EIBRESP-RETRY-AGAIN, go back and reissue the file request
+      * that failed, e.g.
+      *     MOVE 0 TO EIBRESP-RETRY-COUNT
+      * 5000-WRITE-ACCOUNT.
+      *     EXEC CICS WRITE FILE('ACCOUNT') ... RESP(WS-RESP) END-EXEC
+      *     MOVE WS-RESP TO EIBRESP
+      *     PERFORM EIBRESP-TOSTRING
+      *     PERFORM EIBRESP-RETRY-CHECK
+      *     IF EIBRESP-RETRY-AGAIN
+      *         GO TO 5000-WRITE-ACCOUNT
+      *     END-IF.
+      * if EIBRESP-RETRY-AGAIN is not set the call has either
+      * succeeded or given up - EIBRESP-STRING is unchanged either
+      * way, so the normal EIBRESP-LOG-WRITE (copybook RESPLOG) still
+      * logs a hard failure once the retry limit is reached.
+       EIBRESP-RETRY-CHECK.
+           MOVE 'N' TO EIBRESP-RETRY-SW.
+           IF EIBRESP-RETRY-COUNT < EIBRESP-RETRY-LIMIT
+               EVALUATE EIBRESP-STRING
+               WHEN 'LOCKED'
+               WHEN 'RECORDBUSY'
+               WHEN 'ENQBUSY'
+               WHEN 'SYSBUSY'
+                   ADD 1 TO EIBRESP-RETRY-COUNT
+                   MOVE EIBRESP-RETRY-COUNT TO EIBRESP-RETRY-INTERVAL
+                   EXEC CICS DELAY
+                       INTERVAL(EIBRESP-RETRY-INTERVAL)
+                   END-EXEC
+                   SET EIBRESP-RETRY-AGAIN TO TRUE
+               WHEN OTHER
+                   CONTINUE
+               END-EVALUATE
+           END-IF.
+       EIBRESP-RETRY-CHECK-EXIT.
+           EXIT.
