@@ -0,0 +1,34 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      *                                                                *
+      ******************************************************************
+      * EIBRESP-CONTEXT is the structured diagnostic record that goes
+      * with EIBRESP-TOSTRING (copybook RESPSTR). Declare one of these
+      * in WORKING-STORAGE in place of a bare EIBRESP-STRING PIC X(40).
+      * Fill in EIBRESP-CTX-PROGRAM-ID, EIBRESP-CTX-TRANSACTION-ID and
+      * EIBRESP-CTX-RESOURCE-NAME before the file or terminal request
+      * that might fail, then perform EIBRESP-TOSTRING as before - it
+      * resolves EIBRESP into EIBRESP-STRING, so the rest of the
+      * record is complete by the time EIBRESP-TOSTRING-EXIT is
+      * reached. EIBRESP-CTX-LOG-DATE/-LOG-TIME are left unfilled by
+      * EIBRESP-TOSTRING - each writer program at the end of the
+      * chain (ERRLOG01, SECLOG01, REPLAYQ01) stamps its own record's
+      * date/time when it writes it, the same way it builds its own
+      * key, so those two fields are not populated here.
+      *
+      * every other EIBRESP- copybook (RESPSEV, RESPLOG, RESPRETRY,
+      * RESPREPLAY, RESPSEC) reads or writes fields of this same
+      * record, so a caller that fills it in once gets severity
+      * classification, durable logging, retry/backoff, replay capture
+      * and security routing without working out the program-id,
+      * transaction-id or resource name more than once.
+       01  EIBRESP-CONTEXT.
+           05  EIBRESP-STRING              PIC X(40).
+           05  EIBRESP-SEVERITY-CODE       PIC X(08).
+           05  EIBRESP-CTX-PROGRAM-ID      PIC X(08).
+           05  EIBRESP-CTX-TRANSACTION-ID  PIC X(04).
+           05  EIBRESP-CTX-RESOURCE-NAME   PIC X(08).
+           05  EIBRESP-CTX-LOG-DATE        PIC X(08).
+           05  EIBRESP-CTX-LOG-TIME        PIC X(06).
