@@ -0,0 +1,35 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      *                                                                *
+      ******************************************************************
+      * Record layout for the REPLAYQ VSAM KSDS. One record is written
+      * by REPLAYQ01 whenever EIBRESP-TOSTRING resolves a customer-
+      * initiated update to IOERR, TIMEDOUT or ROLLEDBACK (see
+      * RESPREPLAY.cpy, paragraph EIBRESP-REPLAY-CHECK). REPLAY01 lists
+      * and resubmits PENDING records once the underlying problem has
+      * been fixed.
+      *
+      * The key leads with timestamp and transaction-id, as asked for,
+      * with the CICS task number appended to guarantee uniqueness when
+      * two failures land in the same second.
+      *
+      * REPLAYQ-TERMID is the EIBTRMID of the task that hit the failure,
+      * captured by REPLAYQ01 when it writes the entry, so REPLAY01 can
+      * give the resubmitted transaction a terminal to run against
+      * instead of starting it terminal-less.
+       01  REPLAYQ-RECORD.
+           05  REPLAYQ-KEY.
+               10  REPLAYQ-LOG-DATE        PIC X(08).
+               10  REPLAYQ-LOG-TIME        PIC X(06).
+               10  REPLAYQ-TRANSACTION-ID  PIC X(04).
+               10  REPLAYQ-TASKNO          PIC 9(07).
+           05  REPLAYQ-PROGRAM-ID          PIC X(08).
+           05  REPLAYQ-RESP-STRING         PIC X(40).
+           05  REPLAYQ-TERMID              PIC X(04).
+           05  REPLAYQ-STATUS              PIC X(01).
+               88  REPLAYQ-PENDING                 VALUE 'P'.
+               88  REPLAYQ-RESUBMITTED             VALUE 'R'.
+           05  REPLAYQ-REQUEST-LENGTH      PIC 9(04) COMP.
+           05  REPLAYQ-REQUEST-DATA        PIC X(200).
