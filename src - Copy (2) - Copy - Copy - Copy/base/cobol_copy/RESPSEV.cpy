@@ -0,0 +1,68 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      *                                                                *
+      ******************************************************************
+      * to use this have EIBRESP-CONTEXT (copy RESPCTX) in working
+      * storage, already resolved by EIBRESP-TOSTRING (copybook
+      * RESPSTR).
+      * add this copybook somewhere in the PROCEDURE DIVISION and
+      * perform EIBRESP-SEVERITY-SET after EIBRESP-TOSTRING-EXIT, to
+      * tag the resolved EIBRESP-STRING as INFO, WARN or CRITICAL.
+      * INFO    - expected outcome, no action needed (e.g. NOTFND).
+      * WARN    - worth a look, not an outage (e.g. contention, LENGERR)
+      * CRITICAL - resource or environment problem, call someone
+      *            (e.g. IOERR, NOTOPEN, NOSPACE, SYSIDERR). NOTAUTH
+      *            and USERIDERR are left at the default WARN here -
+      *            they are security incidents, not outages, and
+      *            RESPSEC.cpy already routes them to SECLOG on their
+      *            own dedicated channel. Tagging them CRITICAL would
+      *            also fire ALERTQ/SYSMON (see ERRLOG01), flooding
+      *            the file-outage alert and paging path with every
+      *            bad password.
+       EIBRESP-SEVERITY-SET.
+           MOVE 'WARN' TO EIBRESP-SEVERITY-CODE.
+           EVALUATE EIBRESP-STRING
+           WHEN 'NORMAL'
+           WHEN 'EOF'
+           WHEN 'EODS'
+           WHEN 'EOC'
+           WHEN 'ENDFILE'
+           WHEN 'ENDINPT'
+           WHEN 'ENDDATA'
+           WHEN 'NOTFND'
+           WHEN 'DUPREC'
+           WHEN 'DUPKEY'
+           WHEN 'END'
+           WHEN 'EXPIRED'
+           WHEN 'QZERO'
+           WHEN 'NOTFINISHED'
+           WHEN 'CHANGED'
+           WHEN 'SIGNAL'
+           WHEN 'LOADING'
+           WHEN 'RETPAGE'
+             MOVE 'INFO' TO EIBRESP-SEVERITY-CODE
+           WHEN 'FILENOTFOUND'
+           WHEN 'IOERR'
+           WHEN 'NOSPACE'
+           WHEN 'NOTOPEN'
+           WHEN 'ILLOGIC'
+           WHEN 'PGMIDERR'
+           WHEN 'TRANSIDERR'
+           WHEN 'TSIOERR'
+           WHEN 'NOSTG'
+           WHEN 'DSSTAT'
+           WHEN 'SYSIDERR'
+           WHEN 'ENVDEFERR'
+           WHEN 'LINKABEND'
+           WHEN 'CONTAINERERR'
+           WHEN 'EVENTERR'
+           WHEN 'CSDERR'
+           WHEN 'DSNNOTFOUND'
+           WHEN 'NOTSUPERUSER'
+           WHEN 'OPENERR'
+             MOVE 'CRITICAL' TO EIBRESP-SEVERITY-CODE
+           END-EVALUATE.
+       EIBRESP-SEVERITY-SET-EXIT.
+           EXIT.
