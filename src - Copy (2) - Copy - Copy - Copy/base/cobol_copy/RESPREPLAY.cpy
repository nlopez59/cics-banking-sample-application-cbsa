@@ -0,0 +1,34 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      *                                                                *
+      ******************************************************************
+      * to use this have EIBRESP-CONTEXT (copy RESPCTX), already
+      * resolved by EIBRESP-TOSTRING, and REPLAYQ-LINK-AREA (copy
+      * REPLAYCA) in working storage. move the original request into
+      * REPLAY-CA-REQUEST-DATA and REPLAY-CA-REQUEST-LENGTH, then add
+      * this copybook in the PROCEDURE DIVISION and, right after
+      * EIBRESP-TOSTRING-EXIT, perform EIBRESP-REPLAY-CHECK.
+      * the original request is only worth keeping for a customer-
+      * initiated update, so only call this for those - not for every
+      * EIBRESP-TOSTRING resolution.
+       EIBRESP-REPLAY-CHECK.
+           EVALUATE EIBRESP-STRING
+           WHEN 'IOERR'
+           WHEN 'TIMEDOUT'
+           WHEN 'ROLLEDBACK'
+               MOVE EIBRESP-CTX-PROGRAM-ID  TO REPLAY-CA-PROGRAM-ID
+               MOVE EIBRESP-CTX-TRANSACTION-ID
+                   TO REPLAY-CA-TRANSACTION-ID
+               MOVE EIBRESP-STRING          TO REPLAY-CA-RESP-STRING
+               EXEC CICS LINK
+                   PROGRAM('REPLAYQ01')
+                   COMMAREA(REPLAYQ-LINK-AREA)
+                   LENGTH(LENGTH OF REPLAYQ-LINK-AREA)
+               END-EXEC
+           WHEN OTHER
+               CONTINUE
+           END-EVALUATE.
+       EIBRESP-REPLAY-CHECK-EXIT.
+           EXIT.
