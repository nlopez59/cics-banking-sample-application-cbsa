@@ -0,0 +1,16 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      *                                                                *
+      ******************************************************************
+      * COMMAREA passed on EXEC CICS LINK PROGRAM('ERRLOG01').
+      * EIBRESP-LOG-WRITE (copybook RESPLOG) fills this in from the
+      * caller's EIBRESP-CONTEXT before linking. ERRLOG01 stamps the
+      * date/time/key itself, so nothing about this area is
+      * time-sensitive to fill in.
+       01  ERRLOG-LINK-AREA.
+           05  ERRLOG-CA-PROGRAM-ID        PIC X(08).
+           05  ERRLOG-CA-TRANSACTION-ID    PIC X(04).
+           05  ERRLOG-CA-RESP-STRING       PIC X(40).
+           05  ERRLOG-CA-RESOURCE-NAME     PIC X(08).
