@@ -0,0 +1,27 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      *                                                                *
+      ******************************************************************
+      * Record layout for the ERRLOG VSAM KSDS.
+      * One record is written by ERRLOG01 for every EIBRESP-TOSTRING
+      * resolution that a program chooses to log (normally every one
+      * that is not NORMAL). The key is the store clock value at the
+      * time of the write together with the CICS task number, which
+      * between them are unique for the life of the file.
+      *
+      * ERRLOG-LOG-DATE/ERRLOG-LOG-TIME are carried as display fields,
+      * rather than folded back out of the key, so that batch reporting
+      * (ERRRPT01) can break on hour-of-day without having to unpick a
+      * COMP-3 store clock value.
+       01  ERRLOG-RECORD.
+           05  ERRLOG-KEY.
+               10  ERRLOG-KEY-ABSTIME      PIC S9(15) COMP-3.
+               10  ERRLOG-KEY-TASKNO       PIC 9(07).
+           05  ERRLOG-LOG-DATE             PIC X(08).
+           05  ERRLOG-LOG-TIME             PIC X(06).
+           05  ERRLOG-PROGRAM-ID           PIC X(08).
+           05  ERRLOG-TRANSACTION-ID       PIC X(04).
+           05  ERRLOG-RESP-STRING          PIC X(40).
+           05  ERRLOG-RESOURCE-NAME        PIC X(08).
