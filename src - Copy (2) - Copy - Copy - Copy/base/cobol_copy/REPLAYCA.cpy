@@ -0,0 +1,18 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      *                                                                *
+      ******************************************************************
+      * COMMAREA passed on EXEC CICS LINK PROGRAM('REPLAYQ01').
+      * The caller moves the original request into REPLAY-CA-REQUEST-
+      * DATA/-REQUEST-LENGTH and fills in the program-id/transaction-id
+      * before linking (see RESPREPLAY.cpy, paragraph EIBRESP-REPLAY-
+      * CHECK). REPLAYQ01 stamps the date/time/key and resp-string
+      * itself.
+       01  REPLAYQ-LINK-AREA.
+           05  REPLAY-CA-PROGRAM-ID        PIC X(08).
+           05  REPLAY-CA-TRANSACTION-ID    PIC X(04).
+           05  REPLAY-CA-RESP-STRING       PIC X(40).
+           05  REPLAY-CA-REQUEST-LENGTH    PIC 9(04) COMP.
+           05  REPLAY-CA-REQUEST-DATA      PIC X(200).
