@@ -0,0 +1,83 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      *                                                                *
+      ******************************************************************
+      * Symbolic map for mapset ALRTSET, map ALRTMAP (see bms/ALRTMAP.
+      * bms). Generated by the BMS translator; hand-edit only to match
+      * a regenerated physical map.
+       01  ALRTMAPI.
+           02  FILLER                      PIC X(12).
+           02  ALLIN01L                    PIC S9(4) COMP.
+           02  ALLIN01F                    PIC X.
+           02  FILLER REDEFINES ALLIN01F.
+               03  ALLIN01A                PIC X.
+           02  ALLIN01I                    PIC X(60).
+           02  ALLIN02L                    PIC S9(4) COMP.
+           02  ALLIN02F                    PIC X.
+           02  FILLER REDEFINES ALLIN02F.
+               03  ALLIN02A                PIC X.
+           02  ALLIN02I                    PIC X(60).
+           02  ALLIN03L                    PIC S9(4) COMP.
+           02  ALLIN03F                    PIC X.
+           02  FILLER REDEFINES ALLIN03F.
+               03  ALLIN03A                PIC X.
+           02  ALLIN03I                    PIC X(60).
+           02  ALLIN04L                    PIC S9(4) COMP.
+           02  ALLIN04F                    PIC X.
+           02  FILLER REDEFINES ALLIN04F.
+               03  ALLIN04A                PIC X.
+           02  ALLIN04I                    PIC X(60).
+           02  ALLIN05L                    PIC S9(4) COMP.
+           02  ALLIN05F                    PIC X.
+           02  FILLER REDEFINES ALLIN05F.
+               03  ALLIN05A                PIC X.
+           02  ALLIN05I                    PIC X(60).
+           02  ALLIN06L                    PIC S9(4) COMP.
+           02  ALLIN06F                    PIC X.
+           02  FILLER REDEFINES ALLIN06F.
+               03  ALLIN06A                PIC X.
+           02  ALLIN06I                    PIC X(60).
+           02  ALLIN07L                    PIC S9(4) COMP.
+           02  ALLIN07F                    PIC X.
+           02  FILLER REDEFINES ALLIN07F.
+               03  ALLIN07A                PIC X.
+           02  ALLIN07I                    PIC X(60).
+           02  ALLIN08L                    PIC S9(4) COMP.
+           02  ALLIN08F                    PIC X.
+           02  FILLER REDEFINES ALLIN08F.
+               03  ALLIN08A                PIC X.
+           02  ALLIN08I                    PIC X(60).
+           02  ALLIN09L                    PIC S9(4) COMP.
+           02  ALLIN09F                    PIC X.
+           02  FILLER REDEFINES ALLIN09F.
+               03  ALLIN09A                PIC X.
+           02  ALLIN09I                    PIC X(60).
+           02  ALLIN10L                    PIC S9(4) COMP.
+           02  ALLIN10F                    PIC X.
+           02  FILLER REDEFINES ALLIN10F.
+               03  ALLIN10A                PIC X.
+           02  ALLIN10I                    PIC X(60).
+       01  ALRTMAPO REDEFINES ALRTMAPI.
+           02  FILLER                      PIC X(12).
+           02  FILLER                      PIC X(03).
+           02  ALLIN01O                    PIC X(60).
+           02  FILLER                      PIC X(03).
+           02  ALLIN02O                    PIC X(60).
+           02  FILLER                      PIC X(03).
+           02  ALLIN03O                    PIC X(60).
+           02  FILLER                      PIC X(03).
+           02  ALLIN04O                    PIC X(60).
+           02  FILLER                      PIC X(03).
+           02  ALLIN05O                    PIC X(60).
+           02  FILLER                      PIC X(03).
+           02  ALLIN06O                    PIC X(60).
+           02  FILLER                      PIC X(03).
+           02  ALLIN07O                    PIC X(60).
+           02  FILLER                      PIC X(03).
+           02  ALLIN08O                    PIC X(60).
+           02  FILLER                      PIC X(03).
+           02  ALLIN09O                    PIC X(60).
+           02  FILLER                      PIC X(03).
+           02  ALLIN10O                    PIC X(60).
