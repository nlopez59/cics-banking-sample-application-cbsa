@@ -0,0 +1,16 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      *                                                                *
+      ******************************************************************
+      * Layout of one item on TS queue ALERTQ. ERRLOG01 writes one of
+      * these for every EIBRESP-TOSTRING resolution it classifies as
+      * CRITICAL (see RESPSEV.cpy); ALERT01 browses the queue newest
+      * item first to drive the operator console screen.
+       01  ALERTQ-RECORD.
+           05  ALERTQ-PROGRAM-ID           PIC X(08).
+           05  ALERTQ-TRANSACTION-ID       PIC X(04).
+           05  ALERTQ-LOG-DATE             PIC X(08).
+           05  ALERTQ-LOG-TIME             PIC X(06).
+           05  ALERTQ-RESP-STRING          PIC X(40).
