@@ -0,0 +1,25 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      *                                                                *
+      ******************************************************************
+      * Record layout of the SECLOG VSAM file - a security-incident
+      * log kept separate from ERRLOG so that who-tried-what is never
+      * mixed in with ordinary file and terminal errors. SECLOG01
+      * writes one of these every time EIBRESP-TOSTRING resolves to
+      * NOTAUTH or USERIDERR (see RESPSEC.cpy, paragraph
+      * EIBRESP-SECURITY-CHECK). Key is ABSTIME plus EIBTASKN, the same
+      * construction as ERRLOG, so entries sort in the order they
+      * happened and two incidents in the same task never collide.
+       01  SECLOG-RECORD.
+           05  SECLOG-KEY.
+               10  SECLOG-KEY-ABSTIME      PIC S9(15) COMP-3.
+               10  SECLOG-KEY-TASKNO       PIC 9(07).
+           05  SECLOG-LOG-DATE             PIC X(08).
+           05  SECLOG-LOG-TIME             PIC X(06).
+           05  SECLOG-PROGRAM-ID           PIC X(08).
+           05  SECLOG-TRANSACTION-ID       PIC X(04).
+           05  SECLOG-USERID               PIC X(08).
+           05  SECLOG-TERMINAL-ID          PIC X(04).
+           05  SECLOG-RESP-STRING          PIC X(40).
