@@ -0,0 +1,16 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      *                                                                *
+      ******************************************************************
+      * COMMAREA passed on EXEC CICS LINK PROGRAM('SECLOG01').
+      * EIBRESP-SECURITY-CHECK (copybook RESPSEC) fills this in from
+      * the caller's EIBRESP-CONTEXT plus EIBUSERID/EIBTRMID before
+      * linking. SECLOG01 stamps the date/time/key itself.
+       01  SECLOG-LINK-AREA.
+           05  SECLOG-CA-PROGRAM-ID        PIC X(08).
+           05  SECLOG-CA-TRANSACTION-ID    PIC X(04).
+           05  SECLOG-CA-USERID            PIC X(08).
+           05  SECLOG-CA-TERMINAL-ID       PIC X(04).
+           05  SECLOG-CA-RESP-STRING       PIC X(40).
