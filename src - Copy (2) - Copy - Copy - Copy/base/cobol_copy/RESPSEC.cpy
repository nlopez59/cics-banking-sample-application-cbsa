@@ -0,0 +1,36 @@
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      *                                                                *
+      ******************************************************************
+      * to use this have EIBRESP-CONTEXT (copy RESPCTX), already
+      * resolved by EIBRESP-TOSTRING, and SECLOG-LINK-AREA (copy
+      * SECLOGCA) in working storage. add this copybook in the
+      * PROCEDURE DIVISION and, right after EIBRESP-TOSTRING-EXIT,
+      * perform EIBRESP-SECURITY-CHECK - in addition to, not instead
+      * of, the normal EIBRESP-LOG-WRITE (copybook RESPLOG). a
+      * security incident belongs in both places: ERRLOG so it shows
+      * up on the ordinary error-frequency report, and SECLOG so who
+      * tried what and from where is never mixed in with ordinary file
+      * and terminal errors.
+       EIBRESP-SECURITY-CHECK.
+           EVALUATE EIBRESP-STRING
+           WHEN 'NOTAUTH'
+           WHEN 'USERIDERR'
+               MOVE EIBRESP-CTX-PROGRAM-ID     TO SECLOG-CA-PROGRAM-ID
+               MOVE EIBRESP-CTX-TRANSACTION-ID
+                   TO SECLOG-CA-TRANSACTION-ID
+               MOVE EIBUSERID                  TO SECLOG-CA-USERID
+               MOVE EIBTRMID                    TO SECLOG-CA-TERMINAL-ID
+               MOVE EIBRESP-STRING              TO SECLOG-CA-RESP-STRING
+               EXEC CICS LINK
+                   PROGRAM('SECLOG01')
+                   COMMAREA(SECLOG-LINK-AREA)
+                   LENGTH(LENGTH OF SECLOG-LINK-AREA)
+               END-EXEC
+           WHEN OTHER
+               CONTINUE
+           END-EVALUATE.
+       EIBRESP-SECURITY-CHECK-EXIT.
+           EXIT.
