@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALERT01.
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      *                                                                *
+      ******************************************************************
+      * ALERT01 is the operator console transaction for mapset ALRTSET *
+      * (map ALRTMAP, see bms/ALRTMAP.bms). It browses TS queue ALERTQ *
+      * - populated by ERRLOG01 whenever EIBRESP-TOSTRING resolves to  *
+      * a CRITICAL-tagged EIBRESP-STRING (see RESPSEV.cpy) - and shows *
+      * the ten most recent alerts, newest first. ENTER refreshes the *
+      * list; PF3 ends the transaction.                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY DFHAID.
+           COPY ALRTMAP.
+           COPY ALERTQR.
+       01  WS-RESP                        PIC S9(08) COMP.
+       01  WS-NUMITEMS                    PIC S9(08) COMP VALUE 0.
+       01  WS-ITEM-NUM                    PIC S9(08) COMP VALUE 0.
+       01  WS-STOP-NUM                    PIC S9(08) COMP VALUE 0.
+       01  WS-LINE-NUM                    PIC S9(04) COMP VALUE 0.
+       01  WS-DISPLAY-LINE                PIC X(60).
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                    PIC X(01).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           IF EIBAID = DFHPF3
+               EXEC CICS RETURN
+               END-EXEC
+               GOBACK
+           END-IF.
+           MOVE LOW-VALUES TO ALRTMAPO.
+           PERFORM 1000-LOAD-ALERTS THRU 1000-LOAD-ALERTS-EXIT.
+           EXEC CICS SEND MAP('ALRTMAP')
+               MAPSET('ALRTSET')
+               FROM(ALRTMAPO)
+               ERASE
+           END-EXEC.
+           EXEC CICS RETURN
+               TRANSID('ALRT')
+           END-EXEC.
+           GOBACK.
+      *
+       1000-LOAD-ALERTS.
+           EXEC CICS INQUIRE TSQUEUE
+               QUEUE('ALERTQ')
+               NUMITEMS(WS-NUMITEMS)
+               RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               GO TO 1000-LOAD-ALERTS-EXIT
+           END-IF.
+           MOVE WS-NUMITEMS TO WS-ITEM-NUM.
+           COMPUTE WS-STOP-NUM = WS-NUMITEMS - 9.
+           IF WS-STOP-NUM < 1
+               MOVE 1 TO WS-STOP-NUM
+           END-IF.
+           MOVE 0 TO WS-LINE-NUM.
+       1010-LOAD-ALERTS-LOOP.
+           IF WS-ITEM-NUM < WS-STOP-NUM
+               GO TO 1000-LOAD-ALERTS-EXIT
+           END-IF.
+           EXEC CICS READQ TS
+               QUEUE('ALERTQ')
+               INTO(ALERTQ-RECORD)
+               ITEM(WS-ITEM-NUM)
+               RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+               ADD 1 TO WS-LINE-NUM
+               STRING ALERTQ-PROGRAM-ID ' ' ALERTQ-LOG-TIME ' '
+                      ALERTQ-RESP-STRING
+                   DELIMITED BY SIZE INTO WS-DISPLAY-LINE
+               PERFORM 1100-MOVE-TO-MAP THRU 1100-MOVE-TO-MAP-EXIT
+           END-IF.
+           SUBTRACT 1 FROM WS-ITEM-NUM.
+           GO TO 1010-LOAD-ALERTS-LOOP.
+       1000-LOAD-ALERTS-EXIT.
+           EXIT.
+      *
+       1100-MOVE-TO-MAP.
+           EVALUATE WS-LINE-NUM
+               WHEN 1  MOVE WS-DISPLAY-LINE TO ALLIN01O
+               WHEN 2  MOVE WS-DISPLAY-LINE TO ALLIN02O
+               WHEN 3  MOVE WS-DISPLAY-LINE TO ALLIN03O
+               WHEN 4  MOVE WS-DISPLAY-LINE TO ALLIN04O
+               WHEN 5  MOVE WS-DISPLAY-LINE TO ALLIN05O
+               WHEN 6  MOVE WS-DISPLAY-LINE TO ALLIN06O
+               WHEN 7  MOVE WS-DISPLAY-LINE TO ALLIN07O
+               WHEN 8  MOVE WS-DISPLAY-LINE TO ALLIN08O
+               WHEN 9  MOVE WS-DISPLAY-LINE TO ALLIN09O
+               WHEN 10 MOVE WS-DISPLAY-LINE TO ALLIN10O
+           END-EVALUATE.
+       1100-MOVE-TO-MAP-EXIT.
+           EXIT.
