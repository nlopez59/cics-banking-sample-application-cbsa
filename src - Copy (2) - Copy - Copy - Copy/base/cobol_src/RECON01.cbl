@@ -0,0 +1,359 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECON01.
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      *                                                                *
+      ******************************************************************
+      * RECON01 is the overnight reconciliation job that cross-checks  *
+      * the ERRLOG VSAM file against the CICS monitoring/statistics    *
+      * extract (copybook STATSEXT) for the same day. A program with   *
+      * file errors or abends in the CICS statistics but nothing in    *
+      * ERRLOG for that day has an EXEC CICS call somewhere that is    *
+      * not RESP-checked through EIBRESP-TOSTRING, so CICS saw the     *
+      * failure but it never reached the log - this job is what finds *
+      * those silent failures.                                        *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERRLOG-FILE ASSIGN TO ERRLOG
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ERRLOG-KEY
+               FILE STATUS IS WS-ERRLOG-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO SORTWK01.
+           SELECT STATS-FILE ASSIGN TO STATSIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATS-STATUS.
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ERRLOG-FILE.
+           COPY ERRLOG.
+       SD  SORT-WORK-FILE.
+       01  SORT-REC.
+           05  SORT-PROGRAM-ID             PIC X(08).
+           05  SORT-LOG-DATE               PIC X(08).
+       FD  STATS-FILE.
+           COPY STATSEXT.
+       FD  REPORT-FILE.
+       01  REPORT-LINE                     PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-ERRLOG-STATUS                PIC X(02).
+       01  WS-ERRLOG-EOF-SW                PIC X(01) VALUE 'N'.
+           88  ERRLOG-EOF                       VALUE 'Y'.
+       01  WS-SORT-EOF-SW                  PIC X(01) VALUE 'N'.
+           88  SORT-EOF                         VALUE 'Y'.
+       01  WS-STATS-STATUS                 PIC X(02).
+       01  WS-STATS-EOF-SW                 PIC X(01) VALUE 'N'.
+           88  STATS-EOF                        VALUE 'Y'.
+       01  WS-RECON-TABLE.
+           05  WS-RECON-ENTRY OCCURS 2000 TIMES
+                               INDEXED BY WS-TBL-IDX.
+               10  RECON-TBL-PROGRAM-ID    PIC X(08).
+               10  RECON-TBL-LOG-DATE      PIC X(08).
+               10  RECON-TBL-COUNT         PIC 9(07) COMP.
+       01  WS-RECON-TBL-COUNT              PIC 9(04) COMP VALUE 0.
+       01  WS-RECON-TBL-MAX                PIC 9(04) COMP VALUE 2000.
+       01  WS-RECON-TBL-OVERFLOW-SW        PIC X(01) VALUE 'N'.
+           88  RECON-TBL-OVERFLOW                VALUE 'Y'.
+       01  WS-BREAK-PROGRAM-ID             PIC X(08).
+       01  WS-BREAK-LOG-DATE               PIC X(08).
+       01  WS-COUNT                        PIC 9(07) COMP.
+       01  WS-SCAN-SW                      PIC X(01).
+           88  WS-SCAN-FOUND                    VALUE 'Y'.
+       01  WS-MATCH-COUNT                  PIC 9(07) COMP.
+       01  WS-GRAND-TOTAL                  PIC 9(05) COMP.
+       01  WS-RECON-DATE                   PIC X(08) VALUE SPACES.
+       01  WS-ABEND-MESSAGE                PIC X(40).
+       01  WS-HEADING-1.
+           05  FILLER            PIC X(22) VALUE 'RECON01 - ERRLOG VS '.
+           05  FILLER            PIC X(20) VALUE 'CICS STATS RECONCILE'.
+       01  WS-HEADING-2.
+           05  FILLER            PIC X(08) VALUE 'PROGRAM '.
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  FILLER            PIC X(08) VALUE 'DATE    '.
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  FILLER            PIC X(09) VALUE 'STATS-ERR'.
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  FILLER            PIC X(09) VALUE 'STATS-ABN'.
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  FILLER            PIC X(09) VALUE 'ERRLOG-CT'.
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  FILLER            PIC X(15) VALUE 'EXCEPTION'.
+       01  RPT-DETAIL-LINE.
+           05  RPT-PROGRAM-ID              PIC X(08).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  RPT-LOG-DATE                PIC X(08).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  RPT-STATS-ERRORS            PIC ZZZZ9.
+           05  FILLER                      PIC X(06) VALUE SPACES.
+           05  RPT-STATS-ABENDS            PIC ZZZZ9.
+           05  FILLER                      PIC X(06) VALUE SPACES.
+           05  RPT-ERRLOG-COUNT            PIC ZZZZ9.
+           05  FILLER                      PIC X(04) VALUE SPACES.
+           05  RPT-EXCEPTION               PIC X(16).
+       01  RPT-TOTAL-LINE.
+           05  FILLER            PIC X(26) VALUE
+               'SILENT FAILURES FOUND'.
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  RPT-GRAND-TOTAL   PIC ZZZZ9.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-PROGRAM-ID
+                                SORT-LOG-DATE
+               INPUT PROCEDURE IS 2000-SORT-INPUT
+                                  THRU 2000-SORT-INPUT-EXIT
+               OUTPUT PROCEDURE IS 3000-SORT-OUTPUT
+                                   THRU 3000-SORT-OUTPUT-EXIT.
+           PERFORM 4000-MATCH-MERGE THRU 4000-MATCH-MERGE-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT ERRLOG-FILE.
+           IF WS-ERRLOG-STATUS NOT = '00'
+               MOVE 'OPEN ERRLOG-FILE FAILED, STATUS '
+                   TO WS-ABEND-MESSAGE
+               MOVE WS-ERRLOG-STATUS
+                   TO WS-ABEND-MESSAGE(33:2)
+               GO TO 9999-ABEND
+           END-IF.
+           OPEN INPUT STATS-FILE.
+           IF WS-STATS-STATUS NOT = '00'
+               MOVE 'OPEN STATS-FILE FAILED, STATUS '
+                   TO WS-ABEND-MESSAGE
+               MOVE WS-STATS-STATUS
+                   TO WS-ABEND-MESSAGE(33:2)
+               GO TO 9999-ABEND
+           END-IF.
+      * STATSEXT is a single day's extract - peek at its first record
+      * for that date now, while ERRLOG is summarized, so 2000-SORT-
+      * INPUT below can skip every ERRLOG record that is not for this
+      * run's date instead of building a table off ERRLOG's entire
+      * unpurged history. STATS-FILE is closed and reopened from the
+      * top for 4000-MATCH-MERGE's real pass.
+           PERFORM 1100-GET-RECON-DATE THRU 1100-GET-RECON-DATE-EXIT.
+           CLOSE STATS-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           WRITE REPORT-LINE FROM WS-HEADING-1.
+           WRITE REPORT-LINE FROM WS-HEADING-2.
+           MOVE ZERO TO WS-GRAND-TOTAL.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+      *
+       1100-GET-RECON-DATE.
+           READ STATS-FILE
+               AT END
+                   CONTINUE
+           END-READ.
+           IF WS-STATS-STATUS NOT = '00'
+              AND WS-STATS-STATUS NOT = '10'
+               MOVE 'READ STATS-FILE FAILED, STATUS '
+                   TO WS-ABEND-MESSAGE
+               MOVE WS-STATS-STATUS
+                   TO WS-ABEND-MESSAGE(33:2)
+               GO TO 9999-ABEND
+           END-IF.
+           IF WS-STATS-STATUS = '00'
+               MOVE STATS-EXTRACT-DATE TO WS-RECON-DATE
+           END-IF.
+       1100-GET-RECON-DATE-EXIT.
+           EXIT.
+      *
+      * summarize ERRLOG into a count per program-id for this run's
+      * date only, the same SORT INPUT/OUTPUT PROCEDURE pattern
+      * ERRRPT01 uses for its frequency report; records for any other
+      * date are skipped here rather than loaded into WS-RECON-TABLE.
+       2000-SORT-INPUT.
+           PERFORM 2100-READ-ERRLOG THRU 2100-READ-ERRLOG-EXIT.
+       2010-SORT-INPUT-LOOP.
+           IF ERRLOG-EOF
+               GO TO 2000-SORT-INPUT-EXIT
+           END-IF.
+           IF ERRLOG-LOG-DATE = WS-RECON-DATE
+               MOVE ERRLOG-PROGRAM-ID       TO SORT-PROGRAM-ID
+               MOVE ERRLOG-LOG-DATE         TO SORT-LOG-DATE
+               RELEASE SORT-REC
+           END-IF.
+           PERFORM 2100-READ-ERRLOG THRU 2100-READ-ERRLOG-EXIT.
+           GO TO 2010-SORT-INPUT-LOOP.
+       2000-SORT-INPUT-EXIT.
+           EXIT.
+      *
+       2100-READ-ERRLOG.
+           READ ERRLOG-FILE NEXT RECORD
+               AT END
+                   SET ERRLOG-EOF TO TRUE
+           END-READ.
+           IF WS-ERRLOG-STATUS NOT = '00'
+              AND WS-ERRLOG-STATUS NOT = '10'
+               MOVE 'READ ERRLOG-FILE FAILED, STATUS '
+                   TO WS-ABEND-MESSAGE
+               MOVE WS-ERRLOG-STATUS
+                   TO WS-ABEND-MESSAGE(33:2)
+               GO TO 9999-ABEND
+           END-IF.
+       2100-READ-ERRLOG-EXIT.
+           EXIT.
+      *
+       3000-SORT-OUTPUT.
+           PERFORM 3100-RETURN-SORT-REC THRU 3100-RETURN-SORT-REC-EXIT.
+           IF SORT-EOF
+               GO TO 3000-SORT-OUTPUT-EXIT
+           END-IF.
+           MOVE SORT-PROGRAM-ID         TO WS-BREAK-PROGRAM-ID.
+           MOVE SORT-LOG-DATE           TO WS-BREAK-LOG-DATE.
+           MOVE ZERO                    TO WS-COUNT.
+       3010-SORT-OUTPUT-LOOP.
+           IF SORT-EOF
+               PERFORM 3200-STORE-TOTAL THRU 3200-STORE-TOTAL-EXIT
+               GO TO 3000-SORT-OUTPUT-EXIT
+           END-IF.
+           IF SORT-PROGRAM-ID NOT = WS-BREAK-PROGRAM-ID
+              OR SORT-LOG-DATE NOT = WS-BREAK-LOG-DATE
+               PERFORM 3200-STORE-TOTAL THRU 3200-STORE-TOTAL-EXIT
+               MOVE SORT-PROGRAM-ID     TO WS-BREAK-PROGRAM-ID
+               MOVE SORT-LOG-DATE       TO WS-BREAK-LOG-DATE
+               MOVE ZERO                TO WS-COUNT
+           END-IF.
+           ADD 1 TO WS-COUNT.
+           PERFORM 3100-RETURN-SORT-REC THRU 3100-RETURN-SORT-REC-EXIT.
+           GO TO 3010-SORT-OUTPUT-LOOP.
+       3000-SORT-OUTPUT-EXIT.
+           EXIT.
+      *
+       3100-RETURN-SORT-REC.
+           RETURN SORT-WORK-FILE RECORD
+               AT END
+                   SET SORT-EOF TO TRUE
+           END-RETURN.
+       3100-RETURN-SORT-REC-EXIT.
+           EXIT.
+      *
+       3200-STORE-TOTAL.
+           IF WS-RECON-TBL-COUNT >= WS-RECON-TBL-MAX
+               SET RECON-TBL-OVERFLOW TO TRUE
+               GO TO 3200-STORE-TOTAL-EXIT
+           END-IF.
+           ADD 1 TO WS-RECON-TBL-COUNT.
+           SET WS-TBL-IDX TO WS-RECON-TBL-COUNT.
+           MOVE WS-BREAK-PROGRAM-ID
+               TO RECON-TBL-PROGRAM-ID(WS-TBL-IDX).
+           MOVE WS-BREAK-LOG-DATE
+               TO RECON-TBL-LOG-DATE(WS-TBL-IDX).
+           MOVE WS-COUNT TO RECON-TBL-COUNT(WS-TBL-IDX).
+      * WS-RECON-TABLE is sized for WS-RECON-TBL-MAX distinct
+      * program-id/date groups; once full, further groups are left
+      * out of the table rather than indexed past the end of it, and
+      * 9000-TERMINATE reports the overflow so the run is never
+      * mistaken for a clean reconciliation.
+       3200-STORE-TOTAL-EXIT.
+           EXIT.
+      *
+      * walk the CICS statistics extract and look up each program-id/
+      * date in the ERRLOG summary table built above; anything with
+      * STATS errors or abends but no matching ERRLOG entries is a
+      * silent failure.
+       4000-MATCH-MERGE.
+           OPEN INPUT STATS-FILE.
+           IF WS-STATS-STATUS NOT = '00'
+               MOVE 'RE-OPEN STATS-FILE FAILED, STATUS '
+                   TO WS-ABEND-MESSAGE
+               MOVE WS-STATS-STATUS
+                   TO WS-ABEND-MESSAGE(34:2)
+               GO TO 9999-ABEND
+           END-IF.
+           PERFORM 4100-READ-STATS THRU 4100-READ-STATS-EXIT.
+       4010-MATCH-MERGE-LOOP.
+           IF STATS-EOF
+               GO TO 4000-MATCH-MERGE-EXIT
+           END-IF.
+           PERFORM 4200-SCAN-TABLE THRU 4200-SCAN-TABLE-EXIT.
+           PERFORM 4300-WRITE-DETAIL THRU 4300-WRITE-DETAIL-EXIT.
+           PERFORM 4100-READ-STATS THRU 4100-READ-STATS-EXIT.
+           GO TO 4010-MATCH-MERGE-LOOP.
+       4000-MATCH-MERGE-EXIT.
+           EXIT.
+      *
+       4100-READ-STATS.
+           READ STATS-FILE
+               AT END
+                   SET STATS-EOF TO TRUE
+           END-READ.
+           IF WS-STATS-STATUS NOT = '00'
+              AND WS-STATS-STATUS NOT = '10'
+               MOVE 'READ STATS-FILE FAILED, STATUS '
+                   TO WS-ABEND-MESSAGE
+               MOVE WS-STATS-STATUS
+                   TO WS-ABEND-MESSAGE(33:2)
+               GO TO 9999-ABEND
+           END-IF.
+       4100-READ-STATS-EXIT.
+           EXIT.
+      *
+       4200-SCAN-TABLE.
+           MOVE 'N' TO WS-SCAN-SW.
+           MOVE ZERO TO WS-MATCH-COUNT.
+           SET WS-TBL-IDX TO 1.
+       4210-SCAN-TABLE-LOOP.
+           IF WS-TBL-IDX > WS-RECON-TBL-COUNT
+               GO TO 4200-SCAN-TABLE-EXIT
+           END-IF.
+           IF RECON-TBL-PROGRAM-ID(WS-TBL-IDX) = STATS-PROGRAM-ID
+              AND RECON-TBL-LOG-DATE(WS-TBL-IDX) = STATS-EXTRACT-DATE
+               SET WS-SCAN-FOUND TO TRUE
+               MOVE RECON-TBL-COUNT(WS-TBL-IDX) TO WS-MATCH-COUNT
+               GO TO 4200-SCAN-TABLE-EXIT
+           END-IF.
+           SET WS-TBL-IDX UP BY 1.
+           GO TO 4210-SCAN-TABLE-LOOP.
+       4200-SCAN-TABLE-EXIT.
+           EXIT.
+      *
+       4300-WRITE-DETAIL.
+           MOVE STATS-PROGRAM-ID        TO RPT-PROGRAM-ID.
+           MOVE STATS-EXTRACT-DATE      TO RPT-LOG-DATE.
+           MOVE STATS-FILE-ERRORS       TO RPT-STATS-ERRORS.
+           MOVE STATS-ABEND-COUNT       TO RPT-STATS-ABENDS.
+           MOVE WS-MATCH-COUNT          TO RPT-ERRLOG-COUNT.
+           MOVE SPACES                  TO RPT-EXCEPTION.
+           IF (STATS-FILE-ERRORS > 0 OR STATS-ABEND-COUNT > 0)
+              AND WS-MATCH-COUNT = 0
+               MOVE '**SILENT FAIL**'   TO RPT-EXCEPTION
+               ADD 1 TO WS-GRAND-TOTAL
+           END-IF.
+           WRITE REPORT-LINE FROM RPT-DETAIL-LINE.
+       4300-WRITE-DETAIL-EXIT.
+           EXIT.
+      *
+       9000-TERMINATE.
+           MOVE WS-GRAND-TOTAL TO RPT-GRAND-TOTAL.
+           WRITE REPORT-LINE FROM RPT-TOTAL-LINE.
+           IF RECON-TBL-OVERFLOW
+               MOVE '** RECON TABLE OVERFLOWED - RECONCILIATION'
+                   TO REPORT-LINE
+               WRITE REPORT-LINE
+               MOVE '** INCOMPLETE - RERUN IN SMALLER DATE RANGES **'
+                   TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+           CLOSE ERRLOG-FILE.
+           CLOSE STATS-FILE.
+           CLOSE REPORT-FILE.
+       9000-TERMINATE-EXIT.
+           EXIT.
+      *
+      * a file status other than successful (00) or end-of-file (10)
+      * on either input means this reconciliation cannot be trusted -
+      * it abends rather than handing ops a report built on a partial
+      * or damaged extract.
+       9999-ABEND.
+           DISPLAY 'RECON01 ABEND: ' WS-ABEND-MESSAGE.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
