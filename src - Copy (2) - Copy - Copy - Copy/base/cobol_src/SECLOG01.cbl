@@ -0,0 +1,53 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SECLOG01.
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      *                                                                *
+      ******************************************************************
+      * SECLOG01 is the single CICS-callable program that writes the   *
+      * SECLOG VSAM file. Every program that resolves EIBRESP-TOSTRING *
+      * to NOTAUTH or USERIDERR links to it (see copybook RESPSEC,     *
+      * paragraph EIBRESP-SECURITY-CHECK) instead of coding its own    *
+      * WRITE FILE logic. This keeps the security-incident record      *
+      * layout, key construction and failure handling in one place,    *
+      * the same way ERRLOG01 does for the general error log.          *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY SECLOG.
+       01  WS-ABSTIME                     PIC S9(15) COMP-3.
+       01  WS-SECLOG-RESP                 PIC S9(08) COMP.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY SECLOGCA.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           EXEC CICS ASKTIME
+               ABSTIME(WS-ABSTIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+               ABSTIME(WS-ABSTIME)
+               YYYYMMDD(SECLOG-LOG-DATE)
+               TIME(SECLOG-LOG-TIME)
+           END-EXEC.
+           MOVE WS-ABSTIME                TO SECLOG-KEY-ABSTIME.
+           MOVE EIBTASKN                   TO SECLOG-KEY-TASKNO.
+           MOVE SECLOG-CA-PROGRAM-ID       TO SECLOG-PROGRAM-ID.
+           MOVE SECLOG-CA-TRANSACTION-ID   TO SECLOG-TRANSACTION-ID.
+           MOVE SECLOG-CA-USERID           TO SECLOG-USERID.
+           MOVE SECLOG-CA-TERMINAL-ID      TO SECLOG-TERMINAL-ID.
+           MOVE SECLOG-CA-RESP-STRING      TO SECLOG-RESP-STRING.
+           EXEC CICS WRITE
+               FILE('SECLOG')
+               FROM(SECLOG-RECORD)
+               RIDFLD(SECLOG-KEY)
+               KEYLENGTH(LENGTH OF SECLOG-KEY)
+               RESP(WS-SECLOG-RESP)
+           END-EXEC.
+      * as with ERRLOG01, a failed write to the log itself has nowhere
+      * further to be logged to - WS-SECLOG-RESP is left available for
+      * problem determination only.
+           GOBACK.
