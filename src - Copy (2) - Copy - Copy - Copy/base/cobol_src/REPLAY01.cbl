@@ -0,0 +1,236 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPLAY01.
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      *                                                                *
+      ******************************************************************
+      * REPLAY01 is the maintenance transaction for the REPLAYQ VSAM  *
+      * file (see REPLAYQ01/RESPREPLAY). It lists the PENDING entries *
+      * - requests that failed with IOERR, TIMEDOUT or ROLLEDBACK and *
+      * were never redone by the customer - and lets the operator     *
+      * resubmit one once the underlying problem is fixed, by typing  *
+      * its list number. Typing END (or just pressing ENTER with no   *
+      * number) ends the transaction.                                 *
+      *                                                                *
+      * Pseudo-conversational, the same as ALERT01: each screen ends  *
+      * with EXEC CICS RETURN TRANSID('RPLY') rather than blocking in  *
+      * a RECEIVE loop, so the task does not stay resident across the *
+      * operator's think time. The entries browsed for the current    *
+      * list and how many of them there are travel between screens in *
+      * DFHCOMMAREA, the same way WS-KEY-SAVE travelled around the    *
+      * old in-task GO TO loop.                                       *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY REPLAYQ.
+       01  WS-START-KEY                   PIC X(25) VALUE LOW-VALUES.
+       01  WS-RESP                        PIC S9(08) COMP.
+       01  WS-START-RESP                  PIC S9(08) COMP.
+       01  WS-LINE-COUNT                  PIC 9(04) COMP VALUE 0.
+       01  WS-KEY-TABLE.
+           05  WS-KEY-SAVE OCCURS 20 TIMES PIC X(25).
+       01  WS-SCREEN-AREA.
+           05  WS-SCREEN-LINE OCCURS 22 TIMES PIC X(80).
+       01  WS-DETAIL-LINE.
+           05  WS-DETAIL-SEQ               PIC Z9.
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  WS-DETAIL-PROGRAM-ID        PIC X(08).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  WS-DETAIL-TRAN-ID           PIC X(04).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  WS-DETAIL-RESP-STRING       PIC X(15).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  WS-DETAIL-DATE              PIC X(08).
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  WS-DETAIL-TIME              PIC X(06).
+       01  WS-INPUT-AREA                   PIC X(80).
+       01  WS-INPUT-LENGTH                 PIC S9(04) COMP.
+       01  WS-CMD                          PIC X(04).
+       01  WS-CMD-DIGITS                   PIC X(02).
+       01  WS-CMD-NUM                      PIC 9(02).
+       01  WS-STARTED-TRANID               PIC X(04).
+       01  WS-RESUBMIT-MSG                  PIC X(60) VALUE SPACES.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  CA-LINE-COUNT               PIC 9(04).
+           05  CA-KEY-TABLE.
+               10  CA-KEY-SAVE OCCURS 20 TIMES PIC X(25).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           IF EIBCALEN = 0
+               PERFORM 1000-SHOW-LIST THRU 1000-SHOW-LIST-EXIT
+               PERFORM 8000-SEND-AND-WAIT THRU 8000-SEND-AND-WAIT-EXIT
+               GOBACK
+           END-IF.
+           MOVE CA-LINE-COUNT TO WS-LINE-COUNT.
+           MOVE CA-KEY-TABLE  TO WS-KEY-TABLE.
+           PERFORM 2000-RECEIVE-CMD THRU 2000-RECEIVE-CMD-EXIT.
+           IF WS-CMD = 'END ' OR WS-CMD = SPACES
+               GO TO 9000-DONE
+           END-IF.
+           MOVE WS-CMD(1:2) TO WS-CMD-DIGITS.
+           IF WS-CMD-DIGITS IS NUMERIC
+               MOVE WS-CMD-DIGITS TO WS-CMD-NUM
+               IF WS-CMD-NUM > 0 AND WS-CMD-NUM <= WS-LINE-COUNT
+                   PERFORM 3000-RESUBMIT THRU 3000-RESUBMIT-EXIT
+               END-IF
+           END-IF.
+           PERFORM 1000-SHOW-LIST THRU 1000-SHOW-LIST-EXIT.
+           PERFORM 8000-SEND-AND-WAIT THRU 8000-SEND-AND-WAIT-EXIT.
+           GOBACK.
+       9000-DONE.
+           EXEC CICS RETURN
+           END-EXEC.
+           GOBACK.
+      *
+       1000-SHOW-LIST.
+           MOVE SPACES TO WS-SCREEN-AREA.
+           MOVE 'REPLAY01 - PENDING REPLAYQ ENTRIES'
+               TO WS-SCREEN-LINE(1).
+           MOVE '## PROGRAM  TRAN EIBRESP-STRING  DATE     TIME'
+               TO WS-SCREEN-LINE(2).
+           MOVE 0 TO WS-LINE-COUNT.
+           MOVE LOW-VALUES TO WS-START-KEY.
+           EXEC CICS STARTBR
+               FILE('REPLAYQ')
+               RIDFLD(WS-START-KEY)
+               GTEQ
+               RESP(WS-START-RESP)
+           END-EXEC.
+           IF WS-START-RESP = DFHRESP(NORMAL)
+               PERFORM 1100-READ-NEXT THRU 1100-READ-NEXT-EXIT
+               PERFORM 1200-BROWSE-LOOP THRU 1200-BROWSE-LOOP-EXIT
+               EXEC CICS ENDBR
+                   FILE('REPLAYQ')
+               END-EXEC
+           END-IF.
+           IF WS-RESUBMIT-MSG NOT = SPACES
+               MOVE WS-RESUBMIT-MSG TO WS-SCREEN-LINE(22)
+               MOVE SPACES TO WS-RESUBMIT-MSG
+           ELSE
+               MOVE 'TYPE 2-DIGIT NUMBER TO RESUBMIT, OR END TO QUIT'
+                   TO WS-SCREEN-LINE(22)
+           END-IF.
+           EXEC CICS SEND TEXT
+               FROM(WS-SCREEN-AREA)
+               LENGTH(LENGTH OF WS-SCREEN-AREA)
+               ERASE
+           END-EXEC.
+       1000-SHOW-LIST-EXIT.
+           EXIT.
+      *
+       1100-READ-NEXT.
+           EXEC CICS READNEXT
+               FILE('REPLAYQ')
+               INTO(REPLAYQ-RECORD)
+               RIDFLD(WS-START-KEY)
+               RESP(WS-RESP)
+           END-EXEC.
+       1100-READ-NEXT-EXIT.
+           EXIT.
+      *
+       1200-BROWSE-LOOP.
+           IF WS-RESP NOT = DFHRESP(NORMAL) OR WS-LINE-COUNT >= 20
+               GO TO 1200-BROWSE-LOOP-EXIT
+           END-IF.
+           IF REPLAYQ-PENDING
+               ADD 1 TO WS-LINE-COUNT
+               MOVE REPLAYQ-KEY
+                   TO WS-KEY-SAVE(WS-LINE-COUNT)
+               MOVE WS-LINE-COUNT             TO WS-DETAIL-SEQ
+               MOVE REPLAYQ-PROGRAM-ID        TO WS-DETAIL-PROGRAM-ID
+               MOVE REPLAYQ-TRANSACTION-ID    TO WS-DETAIL-TRAN-ID
+               MOVE REPLAYQ-RESP-STRING       TO WS-DETAIL-RESP-STRING
+               MOVE REPLAYQ-LOG-DATE          TO WS-DETAIL-DATE
+               MOVE REPLAYQ-LOG-TIME          TO WS-DETAIL-TIME
+               MOVE WS-DETAIL-LINE
+                   TO WS-SCREEN-LINE(WS-LINE-COUNT + 2)
+           END-IF.
+           PERFORM 1100-READ-NEXT THRU 1100-READ-NEXT-EXIT.
+           GO TO 1200-BROWSE-LOOP.
+       1200-BROWSE-LOOP-EXIT.
+           EXIT.
+      *
+       2000-RECEIVE-CMD.
+           MOVE SPACES TO WS-INPUT-AREA.
+           MOVE LENGTH OF WS-INPUT-AREA TO WS-INPUT-LENGTH.
+           EXEC CICS RECEIVE
+               INTO(WS-INPUT-AREA)
+               LENGTH(WS-INPUT-LENGTH)
+               RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'END' TO WS-CMD
+           ELSE
+               MOVE WS-INPUT-AREA(1:4) TO WS-CMD
+           END-IF.
+       2000-RECEIVE-CMD-EXIT.
+           EXIT.
+      *
+       3000-RESUBMIT.
+           MOVE WS-KEY-SAVE(WS-CMD-NUM) TO REPLAYQ-KEY.
+           EXEC CICS READ
+               FILE('REPLAYQ')
+               INTO(REPLAYQ-RECORD)
+               RIDFLD(REPLAYQ-KEY)
+               UPDATE
+               RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'RESUBMIT FAILED - ENTRY COULD NOT BE READ'
+                   TO WS-RESUBMIT-MSG
+               GO TO 3000-RESUBMIT-EXIT
+           END-IF.
+           IF NOT REPLAYQ-PENDING
+      * the READ UPDATE above still took a lock even though the entry
+      * turned out not to be PENDING - release it now since nothing
+      * further in this paragraph will REWRITE it.
+               EXEC CICS UNLOCK
+                   FILE('REPLAYQ')
+               END-EXEC
+               MOVE 'RESUBMIT FAILED - ENTRY IS NOT PENDING'
+                   TO WS-RESUBMIT-MSG
+               GO TO 3000-RESUBMIT-EXIT
+           END-IF.
+           MOVE REPLAYQ-TRANSACTION-ID TO WS-STARTED-TRANID.
+           EXEC CICS START
+               TRANSID(WS-STARTED-TRANID)
+               TERMID(REPLAYQ-TERMID)
+               FROM(REPLAYQ-REQUEST-DATA)
+               LENGTH(REPLAYQ-REQUEST-LENGTH)
+               RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+               SET REPLAYQ-RESUBMITTED TO TRUE
+               EXEC CICS REWRITE
+                   FILE('REPLAYQ')
+                   FROM(REPLAYQ-RECORD)
+               END-EXEC
+           ELSE
+      * the transaction did not start - the lock taken by the READ
+      * UPDATE above is still held and nothing will REWRITE it, so
+      * release it explicitly and leave the entry PENDING for another
+      * attempt, rather than leaving the lock held for the rest of
+      * this conversational task.
+               EXEC CICS UNLOCK
+                   FILE('REPLAYQ')
+               END-EXEC
+               MOVE 'RESUBMIT FAILED - TRANSACTION COULD NOT BE STARTED'
+                   TO WS-RESUBMIT-MSG
+           END-IF.
+       3000-RESUBMIT-EXIT.
+           EXIT.
+      *
+       8000-SEND-AND-WAIT.
+           MOVE WS-LINE-COUNT TO CA-LINE-COUNT.
+           MOVE WS-KEY-TABLE  TO CA-KEY-TABLE.
+           EXEC CICS RETURN
+               TRANSID('RPLY')
+               COMMAREA(DFHCOMMAREA)
+               LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+       8000-SEND-AND-WAIT-EXIT.
+           EXIT.
