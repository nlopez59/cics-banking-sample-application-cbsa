@@ -0,0 +1,211 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ERRRPT01.
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      *                                                                *
+      ******************************************************************
+      * ERRRPT01 is the overnight batch job that turns the ERRLOG VSAM *
+      * file (see ERRLOG01/RESPLOG) into the ops review summary: a     *
+      * count of each EIBRESP-STRING value, broken out by date,        *
+      * program-id and hour of day, sorted for the morning standup.    *
+      * ERRLOG is an unpurged KSDS, so the date break is what lets     *
+      * this report show which conditions are trending up day over    *
+      * day instead of blending every day the log has ever held into   *
+      * one lifetime total.                                            *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERRLOG-FILE ASSIGN TO ERRLOG
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ERRLOG-KEY
+               FILE STATUS IS WS-ERRLOG-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO SORTWK01.
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ERRLOG-FILE.
+           COPY ERRLOG.
+       SD  SORT-WORK-FILE.
+       01  SORT-REC.
+           05  SORT-LOG-DATE               PIC X(08).
+           05  SORT-PROGRAM-ID             PIC X(08).
+           05  SORT-RESP-STRING            PIC X(40).
+           05  SORT-HOUR                   PIC X(02).
+       FD  REPORT-FILE.
+       01  REPORT-LINE                     PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-ERRLOG-STATUS                PIC X(02).
+       01  WS-ABEND-MESSAGE                PIC X(40).
+       01  WS-ERRLOG-EOF-SW                PIC X(01) VALUE 'N'.
+           88  ERRLOG-EOF                       VALUE 'Y'.
+       01  WS-SORT-EOF-SW                  PIC X(01) VALUE 'N'.
+           88  SORT-EOF                         VALUE 'Y'.
+       01  WS-BREAK-LOG-DATE               PIC X(08).
+       01  WS-BREAK-PROGRAM-ID             PIC X(08).
+       01  WS-BREAK-RESP-STRING            PIC X(40).
+       01  WS-BREAK-HOUR                   PIC X(02).
+       01  WS-COUNT                        PIC 9(07) COMP.
+       01  WS-GRAND-TOTAL                  PIC 9(09) COMP.
+       01  WS-HEADING-1.
+           05  FILLER            PIC X(18) VALUE 'ERRRPT01 - EIBRESP'.
+           05  FILLER            PIC X(17) VALUE ' ERROR FREQUENCY'.
+       01  WS-HEADING-2.
+           05  FILLER            PIC X(08) VALUE 'DATE    '.
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  FILLER            PIC X(08) VALUE 'PROGRAM '.
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  FILLER            PIC X(15) VALUE 'EIBRESP-STRING '.
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  FILLER            PIC X(04) VALUE 'HOUR'.
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  FILLER            PIC X(05) VALUE 'COUNT'.
+       01  RPT-DETAIL-LINE.
+           05  RPT-LOG-DATE                PIC X(08).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  RPT-PROGRAM-ID              PIC X(08).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  RPT-RESP-STRING             PIC X(15).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  RPT-HOUR                    PIC X(02).
+           05  FILLER                      PIC X(03) VALUE ':00'.
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  RPT-COUNT                   PIC ZZZ,ZZ9.
+       01  RPT-TOTAL-LINE.
+           05  FILLER            PIC X(18) VALUE 'GRAND TOTAL ERRORS'.
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  RPT-GRAND-TOTAL   PIC ZZZ,ZZZ,ZZ9.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-LOG-DATE
+                                SORT-PROGRAM-ID
+                                SORT-RESP-STRING
+                                SORT-HOUR
+               INPUT PROCEDURE IS 2000-SORT-INPUT
+                                  THRU 2000-SORT-INPUT-EXIT
+               OUTPUT PROCEDURE IS 3000-SORT-OUTPUT
+                                   THRU 3000-SORT-OUTPUT-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT ERRLOG-FILE.
+           IF WS-ERRLOG-STATUS NOT = '00'
+               MOVE 'OPEN ERRLOG-FILE FAILED, STATUS '
+                   TO WS-ABEND-MESSAGE
+               MOVE WS-ERRLOG-STATUS
+                   TO WS-ABEND-MESSAGE(33:2)
+               GO TO 9999-ABEND
+           END-IF.
+           OPEN OUTPUT REPORT-FILE.
+           WRITE REPORT-LINE FROM WS-HEADING-1.
+           WRITE REPORT-LINE FROM WS-HEADING-2.
+           MOVE ZERO TO WS-GRAND-TOTAL.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+      *
+       2000-SORT-INPUT.
+           PERFORM 2100-READ-ERRLOG THRU 2100-READ-ERRLOG-EXIT.
+       2010-SORT-INPUT-LOOP.
+           IF ERRLOG-EOF
+               GO TO 2000-SORT-INPUT-EXIT
+           END-IF.
+           MOVE ERRLOG-LOG-DATE         TO SORT-LOG-DATE.
+           MOVE ERRLOG-PROGRAM-ID       TO SORT-PROGRAM-ID.
+           MOVE ERRLOG-RESP-STRING      TO SORT-RESP-STRING.
+           MOVE ERRLOG-LOG-TIME(1:2)    TO SORT-HOUR.
+           RELEASE SORT-REC.
+           PERFORM 2100-READ-ERRLOG THRU 2100-READ-ERRLOG-EXIT.
+           GO TO 2010-SORT-INPUT-LOOP.
+       2000-SORT-INPUT-EXIT.
+           EXIT.
+      *
+       2100-READ-ERRLOG.
+           READ ERRLOG-FILE NEXT RECORD
+               AT END
+                   SET ERRLOG-EOF TO TRUE
+           END-READ.
+           IF WS-ERRLOG-STATUS NOT = '00'
+              AND WS-ERRLOG-STATUS NOT = '10'
+               MOVE 'READ ERRLOG-FILE FAILED, STATUS '
+                   TO WS-ABEND-MESSAGE
+               MOVE WS-ERRLOG-STATUS
+                   TO WS-ABEND-MESSAGE(33:2)
+               GO TO 9999-ABEND
+           END-IF.
+       2100-READ-ERRLOG-EXIT.
+           EXIT.
+      *
+       3000-SORT-OUTPUT.
+           PERFORM 3100-RETURN-SORT-REC THRU 3100-RETURN-SORT-REC-EXIT.
+           IF SORT-EOF
+               GO TO 3000-SORT-OUTPUT-EXIT
+           END-IF.
+           MOVE SORT-LOG-DATE           TO WS-BREAK-LOG-DATE.
+           MOVE SORT-PROGRAM-ID         TO WS-BREAK-PROGRAM-ID.
+           MOVE SORT-RESP-STRING        TO WS-BREAK-RESP-STRING.
+           MOVE SORT-HOUR               TO WS-BREAK-HOUR.
+           MOVE ZERO                    TO WS-COUNT.
+       3010-SORT-OUTPUT-LOOP.
+           IF SORT-EOF
+               PERFORM 3200-WRITE-DETAIL THRU 3200-WRITE-DETAIL-EXIT
+               GO TO 3000-SORT-OUTPUT-EXIT
+           END-IF.
+           IF SORT-LOG-DATE NOT = WS-BREAK-LOG-DATE
+              OR SORT-PROGRAM-ID NOT = WS-BREAK-PROGRAM-ID
+              OR SORT-RESP-STRING NOT = WS-BREAK-RESP-STRING
+              OR SORT-HOUR NOT = WS-BREAK-HOUR
+               PERFORM 3200-WRITE-DETAIL THRU 3200-WRITE-DETAIL-EXIT
+               MOVE SORT-LOG-DATE       TO WS-BREAK-LOG-DATE
+               MOVE SORT-PROGRAM-ID     TO WS-BREAK-PROGRAM-ID
+               MOVE SORT-RESP-STRING    TO WS-BREAK-RESP-STRING
+               MOVE SORT-HOUR           TO WS-BREAK-HOUR
+               MOVE ZERO                TO WS-COUNT
+           END-IF.
+           ADD 1 TO WS-COUNT.
+           PERFORM 3100-RETURN-SORT-REC THRU 3100-RETURN-SORT-REC-EXIT.
+           GO TO 3010-SORT-OUTPUT-LOOP.
+       3000-SORT-OUTPUT-EXIT.
+           EXIT.
+      *
+       3100-RETURN-SORT-REC.
+           RETURN SORT-WORK-FILE RECORD
+               AT END
+                   SET SORT-EOF TO TRUE
+           END-RETURN.
+       3100-RETURN-SORT-REC-EXIT.
+           EXIT.
+      *
+       3200-WRITE-DETAIL.
+           MOVE WS-BREAK-LOG-DATE       TO RPT-LOG-DATE.
+           MOVE WS-BREAK-PROGRAM-ID     TO RPT-PROGRAM-ID.
+           MOVE WS-BREAK-RESP-STRING    TO RPT-RESP-STRING.
+           MOVE WS-BREAK-HOUR           TO RPT-HOUR.
+           MOVE WS-COUNT                TO RPT-COUNT.
+           WRITE REPORT-LINE FROM RPT-DETAIL-LINE.
+           ADD WS-COUNT TO WS-GRAND-TOTAL.
+       3200-WRITE-DETAIL-EXIT.
+           EXIT.
+      *
+       9000-TERMINATE.
+           MOVE WS-GRAND-TOTAL TO RPT-GRAND-TOTAL.
+           WRITE REPORT-LINE FROM RPT-TOTAL-LINE.
+           CLOSE ERRLOG-FILE.
+           CLOSE REPORT-FILE.
+       9000-TERMINATE-EXIT.
+           EXIT.
+      *
+      * a file status other than successful (00) or end-of-file (10)
+      * on ERRLOG-FILE means this overnight job cannot trust what it
+      * has read - it abends rather than handing ops a report built
+      * on a partial or damaged dataset.
+       9999-ABEND.
+           DISPLAY 'ERRRPT01 ABEND: ' WS-ABEND-MESSAGE.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
