@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ERRLOG01.
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      *                                                                *
+      ******************************************************************
+      * ERRLOG01 is the single CICS-callable paragraph-in-a-program    *
+      * that writes the ERRLOG VSAM file. Every program that resolves  *
+      * EIBRESP-TOSTRING links to it (see copybook RESPLOG, paragraph  *
+      * EIBRESP-LOG-WRITE) instead of coding its own WRITE FILE logic. *
+      * This keeps the record layout, the key construction and the    *
+      * failure handling for the log itself in exactly one place.     *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY ERRLOG.
+           COPY ALERTQR.
+           COPY SYSMONCA.
+       01  EIBRESP-STRING                 PIC X(40).
+       01  EIBRESP-SEVERITY-CODE          PIC X(08).
+       01  WS-ABSTIME                     PIC S9(15) COMP-3.
+       01  WS-ERRLOG-RESP                 PIC S9(08) COMP.
+       01  WS-TSQ-RESP                    PIC S9(08) COMP.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY ERRLOGCA.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           EXEC CICS ASKTIME
+               ABSTIME(WS-ABSTIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+               ABSTIME(WS-ABSTIME)
+               YYYYMMDD(ERRLOG-LOG-DATE)
+               TIME(ERRLOG-LOG-TIME)
+           END-EXEC.
+           MOVE WS-ABSTIME            TO ERRLOG-KEY-ABSTIME.
+           MOVE EIBTASKN              TO ERRLOG-KEY-TASKNO.
+           MOVE ERRLOG-CA-PROGRAM-ID       TO ERRLOG-PROGRAM-ID.
+           MOVE ERRLOG-CA-TRANSACTION-ID   TO ERRLOG-TRANSACTION-ID.
+           MOVE ERRLOG-CA-RESP-STRING      TO ERRLOG-RESP-STRING.
+           MOVE ERRLOG-CA-RESOURCE-NAME    TO ERRLOG-RESOURCE-NAME.
+           EXEC CICS WRITE
+               FILE('ERRLOG')
+               FROM(ERRLOG-RECORD)
+               RIDFLD(ERRLOG-KEY)
+               KEYLENGTH(LENGTH OF ERRLOG-KEY)
+               RESP(WS-ERRLOG-RESP)
+           END-EXEC.
+      * A failed write to the log itself has nowhere further to be
+      * logged to - WS-ERRLOG-RESP is not returned to the caller and
+      * is not treated as fatal here; the failure is swallowed.
+      * the operator console alert and the external monitoring feed
+      * both page on the same CRITICAL tag RESPSEV.cpy already gives
+      * every other EIBRESP-TOSTRING resolution, so a new CRITICAL
+      * DFHRESP value added there reaches both paths with no change
+      * needed here.
+           MOVE ERRLOG-RESP-STRING TO EIBRESP-STRING.
+           PERFORM EIBRESP-SEVERITY-SET THRU EIBRESP-SEVERITY-SET-EXIT.
+           IF EIBRESP-SEVERITY-CODE = 'CRITICAL'
+               PERFORM 1000-ALERT-QUEUE THRU 1000-ALERT-QUEUE-EXIT
+               PERFORM 2000-EXTERNAL-FEED THRU 2000-EXTERNAL-FEED-EXIT
+           END-IF.
+           GOBACK.
+      *
+       1000-ALERT-QUEUE.
+           MOVE ERRLOG-PROGRAM-ID         TO ALERTQ-PROGRAM-ID.
+           MOVE ERRLOG-TRANSACTION-ID     TO ALERTQ-TRANSACTION-ID.
+           MOVE ERRLOG-LOG-DATE           TO ALERTQ-LOG-DATE.
+           MOVE ERRLOG-LOG-TIME           TO ALERTQ-LOG-TIME.
+           MOVE ERRLOG-RESP-STRING        TO ALERTQ-RESP-STRING.
+           EXEC CICS WRITEQ TS
+               QUEUE('ALERTQ')
+               FROM(ALERTQ-RECORD)
+               RESP(WS-TSQ-RESP)
+           END-EXEC.
+      * ALERTQ is a main-temporary-storage running list for ALERT01;
+      * a failure to queue an alert is not allowed to stop ERRLOG01
+      * from returning control to the program that is logging.
+       1000-ALERT-QUEUE-EXIT.
+           EXIT.
+      *
+       2000-EXTERNAL-FEED.
+           MOVE ERRLOG-PROGRAM-ID         TO SYSMON-CA-PROGRAM-ID.
+           MOVE ERRLOG-TRANSACTION-ID     TO SYSMON-CA-TRANSACTION-ID.
+           MOVE ERRLOG-LOG-DATE           TO SYSMON-CA-LOG-DATE.
+           MOVE ERRLOG-LOG-TIME           TO SYSMON-CA-LOG-TIME.
+           MOVE ERRLOG-RESP-STRING        TO SYSMON-CA-RESP-STRING.
+           EXEC CICS LINK
+               PROGRAM('SYSMON01')
+               COMMAREA(SYSMON-LINK-AREA)
+               LENGTH(LENGTH OF SYSMON-LINK-AREA)
+           END-EXEC.
+      * SYSMON01 owns the boundary to the external monitoring feed;
+      * a problem there is no more fatal to ERRLOG01 than a TS queue
+      * failure is to 1000-ALERT-QUEUE above.
+       2000-EXTERNAL-FEED-EXIT.
+           EXIT.
+      *
+           COPY RESPSEV.
