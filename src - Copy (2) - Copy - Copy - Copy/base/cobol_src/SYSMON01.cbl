@@ -0,0 +1,42 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SYSMON01.
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      *                                                                *
+      ******************************************************************
+      * SYSMON01 hands a CRITICAL EIBRESP-TOSTRING resolution to the   *
+      * SYSMON extrapartition transient data queue (see ERRLOG01,      *
+      * paragraph 2000-EXTERNAL-FEED, and copybook SYSMONQR). SYSMON   *
+      * is defined in the DCT to an extrapartition destination that   *
+      * the enterprise MQ/TCP monitoring feed tails, so this is the    *
+      * one place that boundary is crossed - if the external transport *
+      * ever changes, only SYSMON01 and its DCT entry need to change.  *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY SYSMONQR.
+       01  WS-SYSMON-RESP                 PIC S9(08) COMP.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY SYSMONCA.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           MOVE SYSMON-CA-PROGRAM-ID       TO SYSMON-PROGRAM-ID.
+           MOVE SYSMON-CA-TRANSACTION-ID   TO SYSMON-TRANSACTION-ID.
+           MOVE SYSMON-CA-LOG-DATE         TO SYSMON-LOG-DATE.
+           MOVE SYSMON-CA-LOG-TIME         TO SYSMON-LOG-TIME.
+           MOVE SYSMON-CA-RESP-STRING      TO SYSMON-RESP-STRING.
+           EXEC CICS WRITEQ TD
+               QUEUE('SYSMON')
+               FROM(SYSMON-TD-RECORD)
+               LENGTH(LENGTH OF SYSMON-TD-RECORD)
+               RESP(WS-SYSMON-RESP)
+           END-EXEC.
+      * a monitoring feed that is itself down must never be allowed to
+      * stop the program that hit the critical condition in the first
+      * place from returning control - WS-SYSMON-RESP is left for
+      * problem determination only, same as ERRLOG01/REPLAYQ01.
+           GOBACK.
