@@ -0,0 +1,53 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPLAYQ01.
+      ******************************************************************
+      *                                                                *
+      *  Copyright IBM Corp. 2023                                      *
+      *                                                                *
+      *                                                                *
+      ******************************************************************
+      * REPLAYQ01 is the CICS-callable writer for the REPLAYQ VSAM     *
+      * file. Linked to by EIBRESP-REPLAY-CHECK (copybook RESPREPLAY)  *
+      * whenever EIBRESP-TOSTRING resolves a customer-initiated update *
+      * to IOERR, TIMEDOUT or ROLLEDBACK, it captures the original     *
+      * request so REPLAY01 can resubmit it once the underlying        *
+      * problem is fixed.                                              *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY REPLAYQ.
+       01  WS-ABSTIME                     PIC S9(15) COMP-3.
+       01  WS-REPLAYQ-RESP                PIC S9(08) COMP.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY REPLAYCA.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           EXEC CICS ASKTIME
+               ABSTIME(WS-ABSTIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+               ABSTIME(WS-ABSTIME)
+               YYYYMMDD(REPLAYQ-LOG-DATE)
+               TIME(REPLAYQ-LOG-TIME)
+           END-EXEC.
+           MOVE REPLAY-CA-TRANSACTION-ID  TO REPLAYQ-TRANSACTION-ID.
+           MOVE EIBTASKN                  TO REPLAYQ-TASKNO.
+           MOVE EIBTRMID                  TO REPLAYQ-TERMID.
+           MOVE REPLAY-CA-PROGRAM-ID      TO REPLAYQ-PROGRAM-ID.
+           MOVE REPLAY-CA-RESP-STRING     TO REPLAYQ-RESP-STRING.
+           MOVE REPLAY-CA-REQUEST-LENGTH  TO REPLAYQ-REQUEST-LENGTH.
+           MOVE REPLAY-CA-REQUEST-DATA    TO REPLAYQ-REQUEST-DATA.
+           SET REPLAYQ-PENDING TO TRUE.
+           EXEC CICS WRITE
+               FILE('REPLAYQ')
+               FROM(REPLAYQ-RECORD)
+               RIDFLD(REPLAYQ-KEY)
+               KEYLENGTH(LENGTH OF REPLAYQ-KEY)
+               RESP(WS-REPLAYQ-RESP)
+           END-EXEC.
+      * as with ERRLOG01, a failed write here has nowhere further to
+      * be logged to - WS-REPLAYQ-RESP is left for problem
+      * determination only.
+           GOBACK.
