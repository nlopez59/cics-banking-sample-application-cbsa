@@ -0,0 +1,36 @@
+***************************************************************
+*                                                               *
+*  Copyright IBM Corp. 2023                                    *
+*                                                               *
+***************************************************************
+* ALRTSET / ALRTMAP - operator console screen for ALERT01.
+* Shows the most recent CRITICAL EIBRESP-TOSTRING resolutions,
+* newest first, as written to TS queue ALERTQ by ERRLOG01.
+***************************************************************
+ALRTSET  DFHMSD TYPE=&SYSPARM,                                         X
+               MODE=INOUT,                                             X
+               LANG=COBOL,                                             X
+               STORAGE=AUTO,                                           X
+               TIOAPFX=YES,                                            X
+               CTRL=FREEKB
+ALRTMAP  DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1
+         DFHMDF POS=(01,01),LENGTH=40,ATTRB=(PROT,BRT),                X
+               INITIAL='ALERT01 - CRITICAL EIBRESP MONITOR'
+         DFHMDF POS=(02,01),LENGTH=35,ATTRB=(PROT),                    X
+               INITIAL='PROGRAM  TIME    EIBRESP-STRING'
+ALLIN01  DFHMDF POS=(04,01),LENGTH=60,ATTRB=(PROT)
+ALLIN02  DFHMDF POS=(05,01),LENGTH=60,ATTRB=(PROT)
+ALLIN03  DFHMDF POS=(06,01),LENGTH=60,ATTRB=(PROT)
+ALLIN04  DFHMDF POS=(07,01),LENGTH=60,ATTRB=(PROT)
+ALLIN05  DFHMDF POS=(08,01),LENGTH=60,ATTRB=(PROT)
+ALLIN06  DFHMDF POS=(09,01),LENGTH=60,ATTRB=(PROT)
+ALLIN07  DFHMDF POS=(10,01),LENGTH=60,ATTRB=(PROT)
+ALLIN08  DFHMDF POS=(11,01),LENGTH=60,ATTRB=(PROT)
+ALLIN09  DFHMDF POS=(12,01),LENGTH=60,ATTRB=(PROT)
+ALLIN10  DFHMDF POS=(13,01),LENGTH=60,ATTRB=(PROT)
+         DFHMDF POS=(23,01),LENGTH=79,ATTRB=(PROT),                    X
+               INITIAL='PF3=EXIT  ENTER=REFRESH'
+         DFHMSD TYPE=FINAL
+         END
